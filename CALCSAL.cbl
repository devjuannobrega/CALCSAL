@@ -1,77 +1,1211 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCSAL.
        AUTHOR. SISTEMA DE FOLHA.
+       INSTALLATION. DEPARTAMENTO DE PESSOAL.
        DATE-WRITTEN. 2025-01-23.
+       DATE-COMPILED.
       *****************************************************************
       * PROGRAMA: CALCULADORA DE SALARIO                              *
       * DESCRICAO: CALCULA SALARIO LIQUIDO COM DESCONTOS              *
+      *                                                                *
+      * HISTORICO DE ALTERACOES                                       *
+      * DATA       AUTOR  DESCRICAO                                   *
+      * ---------- ------ ---------------------------------------    *
+      * 2025-01-23 SFP    VERSAO ORIGINAL - UM UNICO FUNCIONARIO      *
+      *                   FIXO EM WORKING-STORAGE.                   *
+      * 2026-08-08 SFP    PASSA A LER O LOTE DE FUNCIONARIOS DO       *
+      *                   ARQUIVO FUNCIONARIOS (MATRICULA, NOME E     *
+      *                   SALARIO BRUTO), PROCESSANDO TODOS OS        *
+      *                   REGISTROS ATE O FIM DO ARQUIVO. WS-CONTADOR *
+      *                   PASSA A SER INCREMENTADO PARA TOTALIZAR     *
+      *                   QUANTOS FUNCIONARIOS FORAM PROCESSADOS.     *
+      * 2026-08-08 SFP    SUBSTITUI A ALIQUOTA UNICA DE INSS (11%)    *
+      *                   PELA TABELA PROGRESSIVA DE FAIXAS OFICIAL,  *
+      *                   CALCULADA FAIXA A FAIXA SOBRE O SALARIO     *
+      *                   BRUTO, COM TETO DE CONTRIBUICAO NA ULTIMA   *
+      *                   FAIXA.                                     *
+      * 2026-08-08 SFP    SUBSTITUI A ALIQUOTA UNICA DE IR (15%) PELA *
+      *                   TABELA PROGRESSIVA DO IRRF (FAIXA, ALIQUOTA *
+      *                   E PARCELA A DEDUZIR), APLICADA SOBRE A BASE *
+      *                   DE CALCULO APOS DEDUZIR O INSS RETIDO E A   *
+      *                   DEDUCAO POR DEPENDENTE. PASSA A LER A       *
+      *                   QUANTIDADE DE DEPENDENTES DO ARQUIVO DE     *
+      *                   ENTRADA.                                   *
+      * 2026-08-08 SFP    SUBSTITUI A IMPRESSAO POR DISPLAY POR UM    *
+      *                   RELATORIO FORMATADO (ARQ-RELATORIO), COM    *
+      *                   CABECALHO DE PAGINA, UMA LINHA DE DETALHE   *
+      *                   POR FUNCIONARIO E TOTAIS GERAIS DE BRUTO,   *
+      *                   INSS, IR E LIQUIDO AO FINAL DO LOTE.        *
+      * 2026-08-08 SFP    INCLUI O CALCULO DO FGTS (8% DO SALARIO     *
+      *                   BRUTO, DEPOSITO A CARGO DO EMPREGADOR, SEM  *
+      *                   IMPACTO NO LIQUIDO) E A GUIA MENSAL DE FGTS *
+      *                   (ARQ-GUIA-FGTS) COM O VALOR POR FUNCIONARIO *
+      *                   E O TOTAL DO LOTE.                         *
+      * 2026-08-08 SFP    PASSA A LER OS DADOS BANCARIOS (BANCO,      *
+      *                   AGENCIA, CONTA E DV) DE CADA FUNCIONARIO E  *
+      *                   GERA O ARQUIVO DE REMESSA CNAB (ARQ-CNAB)   *
+      *                   PARA PAGAMENTO DO SALARIO LIQUIDO VIA       *
+      *                   DEPOSITO BANCARIO, COM HEADER, UM DETALHE   *
+      *                   POR FUNCIONARIO E TRAILER DE LOTE.          *
+      * 2026-08-08 SFP    INCLUI GRAVACAO DE PONTO DE CONTROLE         *
+      *                   (ARQ-CHECKPOINT) A CADA N FUNCIONARIOS E UM *
+      *                   PARAMETRO DE REINICIO NA LINHA DE COMANDO,  *
+      *                   PERMITINDO RETOMAR O LOTE APOS UM ABEND SEM *
+      *                   REPROCESSAR QUEM JA FOI PAGO.               *
+      * 2026-08-08 SFP    INCLUI CRITICA DOS REGISTROS DE ENTRADA      *
+      *                   (MATRICULA ZERADA, DUPLICADA OU SALARIO      *
+      *                   BRUTO ZERADO/ACIMA DO LIMITE), GRAVANDO OS   *
+      *                   REJEITADOS NO RELATORIO DE EXCECOES (ARQ-    *
+      *                   EXCECOES) E EXCLUINDO-OS DOS TOTAIS DO LOTE. *
+      * 2026-08-08 SFP    INCLUI O MESTRE DE ACUMULADOS DO ANO POR     *
+      *                   MATRICULA (ARQ-ACUMULADO), TOTALIZANDO O     *
+      *                   SALARIO BRUTO E O IR RETIDO MES A MES PARA   *
+      *                   USO NO 13 SALARIO E NO AJUSTE ANUAL DO IRRF. *
+      * 2026-08-08 SFP    INCLUI A RECONCILIACAO DOS TOTAIS DO LOTE    *
+      *                   CONTRA OS TOTAIS DE CONTROLE DE ARQ-        *
+      *                   CONTROLE, REPORTANDO DIVERGENCIA ACIMA DA    *
+      *                   TOLERANCIA E SINALIZANDO O RETURN-CODE.      *
+      * 2026-08-08 SFP    CORRECOES DE REVISAO: O REINICIO PASSA A     *
+      *                   PULAR OS REGISTROS JA LIDOS PELA POSICAO NO  *
+      *                   ARQUIVO (E NAO PELA MATRICULA, QUE NAO E     *
+      *                   GARANTIDAMENTE ORDENADA), RECOMPONDO A       *
+      *                   TABELA DE DUPLICIDADE NO TRECHO PULADO;      *
+      *                   RELATORIO, GUIA DE FGTS, REMESSA CNAB E      *
+      *                   EXCECOES PASSAM A SER ESTENDIDOS (E NAO      *
+      *                   RECRIADOS) NO REINICIO; OS TOTAIS GERAIS DO  *
+      *                   RELATORIO E DA GUIA DE FGTS GANHAM CASAS     *
+      *                   SUFICIENTES PARA NAO ESTOURAR EM LOTES       *
+      *                   GRANDES; O REGISTRO TOTAL DE EXCECOES GANHA  *
+      *                   LEIAUTE PROPRIO (DEIXA DE USAR A MATRICULA   *
+      *                   PARA CARREGAR A CONTAGEM); A TABELA DE       *
+      *                   CONTROLE DE DUPLICIDADE E O CHECKPOINT       *
+      *                   PASSAM A ABORTAR O LOTE EM VEZ DE FALHAR EM  *
+      *                   SILENCIO QUANDO ESGOTADOS/AUSENTES; E O      *
+      *                   RELATORIO DE FOLHA GANHA NUMERACAO E QUEBRA  *
+      *                   DE PAGINA.                                  *
       *****************************************************************
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
-       
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNCIONARIOS ASSIGN TO "FUNCION"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-RELATORIO ASSIGN TO "RELATOR"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-GUIA-FGTS ASSIGN TO "GUIAFGT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-CNAB ASSIGN TO "CNABREM"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-CHECKPOINT ASSIGN TO "CHECKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHECKPOINT.
+           SELECT ARQ-EXCECOES ASSIGN TO "EXCECOES"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-ACUMULADO ASSIGN TO "ACUMULAD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACM-MATRICULA
+               FILE STATUS IS WS-STATUS-ACUMULADO.
+           SELECT ARQ-CONTROLE ASSIGN TO "CONTROLE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CONTROLE.
+
        DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      * ARQ-FUNCIONARIOS - LOTE DE ENTRADA DA FOLHA DE PAGAMENTO       *
+      *****************************************************************
+       FD  ARQ-FUNCIONARIOS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REG-FUNCIONARIO-ARQ.
+           05  REG-MATRICULA          PIC 9(06).
+           05  REG-NOME               PIC X(30).
+           05  REG-SALARIO-BRUTO      PIC 9(07)V99.
+           05  REG-DEPENDENTES        PIC 9(02).
+           05  REG-BANCO              PIC 9(03).
+           05  REG-AGENCIA            PIC 9(05).
+           05  REG-CONTA              PIC 9(10).
+           05  REG-CONTA-DV           PIC 9(01).
+           05  FILLER                 PIC X(14).
+
+      *****************************************************************
+      * ARQ-RELATORIO - RELATORIO DE FOLHA DE PAGAMENTO (IMPRESSAO)    *
+      * OS LAYOUTS DE CABECALHO, DETALHE E TOTAIS SAO REDEFINICOES DO  *
+      * MESMO REGISTRO DE 132 POSICOES (LARGURA DE IMPRESSORA DE       *
+      * LINHA).                                                       *
+      *****************************************************************
+       FD  ARQ-RELATORIO
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REG-REL-CAB-1          PIC X(132).
+       01  REG-REL-CAB-2 REDEFINES REG-REL-CAB-1.
+           05  REL2-EMPRESA       PIC X(40).
+           05  REL2-TITULO        PIC X(52).
+           05  REL2-DATA-LIT      PIC X(20).
+           05  REL2-DATA          PIC X(10).
+           05  REL2-PAGINA-LIT    PIC X(06).
+           05  REL2-PAGINA        PIC 9(04).
+       01  REG-REL-CAB-3 REDEFINES REG-REL-CAB-1.
+           05  FILLER   PIC X(08) VALUE "MATRIC.".
+           05  FILLER   PIC X(32) VALUE "NOME".
+           05  FILLER   PIC X(15) VALUE "SALARIO BRUTO".
+           05  FILLER   PIC X(15) VALUE "DESC. INSS".
+           05  FILLER   PIC X(15) VALUE "DESC. IR".
+           05  FILLER   PIC X(15) VALUE "SALARIO LIQ.".
+           05  FILLER   PIC X(32) VALUE SPACES.
+       01  REG-REL-DET REDEFINES REG-REL-CAB-1.
+           05  DET-MATRICULA         PIC 9(06).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  DET-NOME              PIC X(30).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  DET-SALARIO-BRUTO     PIC Z.ZZZ.ZZZ,99.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  DET-DESCONTO-INSS     PIC ZZ.ZZZ,99.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  DET-DESCONTO-IR       PIC ZZ.ZZZ,99.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  DET-SALARIO-LIQUIDO   PIC Z.ZZZ.ZZZ,99.
+           05  FILLER                PIC X(41) VALUE SPACES.
+       01  REG-REL-TOT REDEFINES REG-REL-CAB-1.
+           05  FILLER                PIC X(08) VALUE SPACES.
+           05  FILLER                PIC X(32)
+                   VALUE "TOTAIS GERAIS DO LOTE".
+           05  TOT-SALARIO-BRUTO     PIC ZZZ.ZZZ.ZZZ,99.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  TOT-DESCONTO-INSS     PIC ZZZ.ZZZ.ZZZ,99.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  TOT-DESCONTO-IR       PIC ZZZ.ZZZ.ZZZ,99.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  TOT-SALARIO-LIQUIDO   PIC ZZZ.ZZZ.ZZZ,99.
+           05  FILLER                PIC X(27) VALUE SPACES.
+
+      *****************************************************************
+      * ARQ-GUIA-FGTS - GUIA MENSAL DE RECOLHIMENTO DO FGTS            *
+      * UM REGISTRO POR FUNCIONARIO MAIS UM REGISTRO DE TOTAL DO LOTE  *
+      * AO FINAL, USANDO O MESMO LAYOUT.                               *
+      *****************************************************************
+       FD  ARQ-GUIA-FGTS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REG-GUIA-FGTS.
+           05  FGTS-MATRICULA        PIC 9(06).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  FGTS-NOME             PIC X(30).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  FGTS-VALOR            PIC 9(07)V99.
+           05  FILLER                PIC X(31).
+       01  REG-GUIA-FGTS-TOTAL REDEFINES REG-GUIA-FGTS.
+           05  FILLER                PIC X(08).
+           05  GFTT-LITERAL          PIC X(30).
+           05  FILLER                PIC X(02).
+           05  GFTT-VALOR-TOTAL      PIC 9(09)V99.
+           05  FILLER                PIC X(29).
+
+      *****************************************************************
+      * ARQ-CNAB - ARQUIVO DE REMESSA BANCARIA (LEIAUTE CNAB400) PARA  *
+      * PAGAMENTO DO SALARIO LIQUIDO POR DEPOSITO EM CONTA. HEADER,    *
+      * DETALHE (UM POR FUNCIONARIO) E TRAILER SAO REDEFINICOES DO     *
+      * MESMO REGISTRO DE 400 POSICOES.                                *
+      *****************************************************************
+       FD  ARQ-CNAB
+           RECORD CONTAINS 400 CHARACTERS.
+       01  REG-CNAB                     PIC X(400).
+       01  REG-CNAB-HEADER REDEFINES REG-CNAB.
+           05  CNABH-TIPO-REGISTRO       PIC 9(01).
+           05  CNABH-LITERAL             PIC X(30).
+           05  CNABH-DATA-GERACAO        PIC 9(08).
+           05  FILLER                    PIC X(361).
+       01  REG-CNAB-DETALHE REDEFINES REG-CNAB.
+           05  CNABD-TIPO-REGISTRO       PIC 9(01).
+           05  CNABD-BANCO               PIC 9(03).
+           05  CNABD-AGENCIA             PIC 9(05).
+           05  CNABD-CONTA               PIC 9(10).
+           05  CNABD-CONTA-DV            PIC 9(01).
+           05  CNABD-MATRICULA           PIC 9(06).
+           05  CNABD-NOME                PIC X(30).
+           05  CNABD-VALOR               PIC 9(13)V99.
+           05  CNABD-DATA-PAGAMENTO      PIC 9(08).
+           05  FILLER                    PIC X(321).
+       01  REG-CNAB-TRAILER REDEFINES REG-CNAB.
+           05  CNABT-TIPO-REGISTRO       PIC 9(01).
+           05  CNABT-QTD-REGISTROS       PIC 9(06).
+           05  CNABT-VALOR-TOTAL         PIC 9(13)V99.
+           05  FILLER                    PIC X(378).
+
+      *****************************************************************
+      * ARQ-CHECKPOINT - REGISTROS DE PONTO DE CONTROLE DO LOTE, UM    *
+      * GRAVADO APOS CADA FUNCIONARIO PROCESSADO (VALIDO OU REJEITADO),*
+      * PARA QUE O PONTO DE RETOMADA NUNCA FIQUE ATRASADO EM RELACAO   *
+      * AS GRAVACOES JA FEITAS EM ARQ-CNAB, ARQ-GUIA-FGTS E            *
+      * ARQ-ACUMULADO, E O REINICIO NUNCA REPITA UM FUNCIONARIO JA     *
+      * PAGO.                                                          *
+      *****************************************************************
+       FD  ARQ-CHECKPOINT
+           RECORD CONTAINS 82 CHARACTERS.
+       01  REG-CHECKPOINT.
+           05  CHK-ULTIMA-MATRICULA        PIC 9(06).
+           05  CHK-CONTADOR                PIC 9(05).
+           05  CHK-TOTAL-SALARIO-BRUTO     PIC 9(09)V99.
+           05  CHK-TOTAL-DESCONTO-INSS     PIC 9(09)V99.
+           05  CHK-TOTAL-DESCONTO-IR       PIC 9(09)V99.
+           05  CHK-TOTAL-SALARIO-LIQUIDO   PIC 9(09)V99.
+           05  CHK-TOTAL-FGTS              PIC 9(09)V99.
+           05  CHK-REGISTROS-LIDOS         PIC 9(07).
+           05  CHK-CONTADOR-EXCECOES       PIC 9(05).
+           05  CHK-NUMERO-PAGINA           PIC 9(04).
+
+      *****************************************************************
+      * ARQ-EXCECOES - RELATORIO DE REGISTROS REJEITADOS NA VALIDACAO, *
+      * COM A MATRICULA, O CAMPO EM ERRO E O MOTIVO DA REJEICAO. ESSES *
+      * REGISTROS FICAM DE FORA DO CALCULO E DOS TOTAIS DA FOLHA.      *
+      *****************************************************************
+       FD  ARQ-EXCECOES
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REG-EXCECAO.
+           05  EXC-MATRICULA              PIC 9(06).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  EXC-CAMPO                  PIC X(15).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  EXC-MOTIVO                 PIC X(40).
+           05  FILLER                     PIC X(15) VALUE SPACES.
+       01  REG-EXCECAO-TOTAL REDEFINES REG-EXCECAO.
+           05  EXCT-LITERAL               PIC X(08).
+           05  FILLER                     PIC X(02).
+           05  EXCT-QTD-REJEITADOS        PIC 9(05).
+           05  FILLER                     PIC X(65).
+
+      *****************************************************************
+      * ARQ-ACUMULADO - MESTRE DE TOTAIS ACUMULADOS NO ANO POR         *
+      * MATRICULA (SALARIO BRUTO E IR RETIDO), LIDO E ATUALIZADO A     *
+      * CADA EXECUCAO MENSAL DA FOLHA. USADO NO CALCULO DO 13 SALARIO  *
+      * E NO AJUSTE ANUAL DO IRRF.                                     *
+      *****************************************************************
+       FD  ARQ-ACUMULADO
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REG-ACUMULADO.
+           05  ACM-MATRICULA              PIC 9(06).
+           05  ACM-NOME                   PIC X(30).
+           05  ACM-TOTAL-BRUTO-ANO        PIC 9(09)V99.
+           05  ACM-TOTAL-IR-ANO           PIC 9(09)V99.
+           05  ACM-MESES-PROCESSADOS      PIC 9(02).
+           05  FILLER                     PIC X(20).
+
+      *****************************************************************
+      * ARQ-CONTROLE - TOTAIS DE CONTROLE DO LOTE, CALCULADOS FORA DO  *
+      * SISTEMA (PLANILHA OU FOLHA DO MES ANTERIOR), PARA CONFERENCIA  *
+      * CONTRA OS TOTAIS APURADOS POR ESTE PROGRAMA AO FINAL DO LOTE.  *
+      *****************************************************************
+       FD  ARQ-CONTROLE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REG-CONTROLE.
+           05  CTL-TOTAL-SALARIO-BRUTO    PIC 9(09)V99.
+           05  CTL-TOTAL-DESCONTO-INSS    PIC 9(09)V99.
+           05  CTL-TOTAL-DESCONTO-IR      PIC 9(09)V99.
+           05  CTL-TOTAL-SALARIO-LIQUIDO  PIC 9(09)V99.
+           05  FILLER                     PIC X(36).
+
        WORKING-STORAGE SECTION.
        01  WS-FUNCIONARIO.
            05  WS-NOME            PIC X(30) VALUE SPACES.
-           05  WS-MATRICULA       PIC 9(6)  VALUE ZEROS.
-           05  WS-SALARIO-BRUTO   PIC 9(7)V99 VALUE ZEROS.
-           05  WS-DESCONTO-INSS   PIC 9(5)V99 VALUE ZEROS.
-           05  WS-DESCONTO-IR     PIC 9(5)V99 VALUE ZEROS.
-           05  WS-SALARIO-LIQUIDO PIC 9(7)V99 VALUE ZEROS.
-       
-       01  WS-CONSTANTES.
-           05  WS-TAXA-INSS       PIC 9V99 VALUE 0.11.
-           05  WS-TAXA-IR         PIC 9V99 VALUE 0.15.
-       
-       01  WS-COUNTERS.
-           05  WS-CONTADOR        PIC 9(3) VALUE ZEROS.
-       
+           05  WS-MATRICULA       PIC 9(06) VALUE ZEROS.
+           05  WS-SALARIO-BRUTO   PIC 9(07)V99 VALUE ZEROS.
+           05  WS-DESCONTO-INSS   PIC 9(05)V99 VALUE ZEROS.
+           05  WS-DESCONTO-IR     PIC 9(05)V99 VALUE ZEROS.
+           05  WS-SALARIO-LIQUIDO PIC 9(07)V99 VALUE ZEROS.
+           05  WS-DEPENDENTES     PIC 9(02) VALUE ZEROS.
+           05  WS-FGTS            PIC 9(07)V99 VALUE ZEROS.
+           05  WS-BANCO           PIC 9(03) VALUE ZEROS.
+           05  WS-AGENCIA         PIC 9(05) VALUE ZEROS.
+           05  WS-CONTA           PIC 9(10) VALUE ZEROS.
+           05  WS-CONTA-DV        PIC 9(01) VALUE ZEROS.
+
+       77  WS-VALOR-DEPENDENTE    PIC 9(03)V99 VALUE 189,59.
+       77  WS-TAXA-FGTS           PIC 9V99 VALUE 0,08.
+
+      *****************************************************************
+      * TABELA PROGRESSIVA DE CONTRIBUICAO DO INSS                    *
+      * CADA FAIXA E APLICADA SOMENTE SOBRE A PARCELA DO SALARIO QUE   *
+      * CAI DENTRO DELA (CALCULO MARGINAL). A ULTIMA FAIXA REPRESENTA  *
+      * O TETO DE CONTRIBUICAO VIGENTE.                                *
+      *****************************************************************
+       01  WS-TABELA-INSS-VALORES.
+           05  FILLER             PIC 9(07)V99 VALUE 1412,00.
+           05  FILLER             PIC 9V9999    VALUE 0,0750.
+           05  FILLER             PIC 9(07)V99 VALUE 2666,68.
+           05  FILLER             PIC 9V9999    VALUE 0,0900.
+           05  FILLER             PIC 9(07)V99 VALUE 4000,03.
+           05  FILLER             PIC 9V9999    VALUE 0,1200.
+           05  FILLER             PIC 9(07)V99 VALUE 7786,02.
+           05  FILLER             PIC 9V9999    VALUE 0,1400.
+       01  WS-TABELA-INSS REDEFINES WS-TABELA-INSS-VALORES.
+           05  WS-INSS-FAIXA OCCURS 4 TIMES.
+               10  WS-INSS-LIMITE     PIC 9(07)V99.
+               10  WS-INSS-ALIQUOTA   PIC 9V9999.
+
+       77  WS-INSS-IDX             PIC 9(02) VALUE ZEROS.
+       77  WS-INSS-LIMITE-ANT      PIC 9(07)V99 VALUE ZEROS.
+       77  WS-INSS-FAIXA-SUPERIOR  PIC 9(07)V99 VALUE ZEROS.
+       77  WS-INSS-BASE-FAIXA      PIC 9(07)V99 VALUE ZEROS.
+
+      *****************************************************************
+      * TABELA PROGRESSIVA DO IRRF (FAIXA, ALIQUOTA E PARCELA A        *
+      * DEDUZIR). A ULTIMA FAIXA TEM LIMITE ALTO O SUFICIENTE PARA     *
+      * CAPTURAR QUALQUER BASE DE CALCULO ACIMA DA PENULTIMA FAIXA.    *
+      *****************************************************************
+       01  WS-TABELA-IRRF-VALORES.
+           05  FILLER             PIC 9(07)V99 VALUE 2259,20.
+           05  FILLER             PIC 9V9999    VALUE 0,0000.
+           05  FILLER             PIC 9(05)V99 VALUE 0,00.
+           05  FILLER             PIC 9(07)V99 VALUE 2826,65.
+           05  FILLER             PIC 9V9999    VALUE 0,0750.
+           05  FILLER             PIC 9(05)V99 VALUE 169,44.
+           05  FILLER             PIC 9(07)V99 VALUE 3751,05.
+           05  FILLER             PIC 9V9999    VALUE 0,1500.
+           05  FILLER             PIC 9(05)V99 VALUE 381,44.
+           05  FILLER             PIC 9(07)V99 VALUE 4664,68.
+           05  FILLER             PIC 9V9999    VALUE 0,2250.
+           05  FILLER             PIC 9(05)V99 VALUE 662,77.
+           05  FILLER             PIC 9(07)V99 VALUE 9999999,99.
+           05  FILLER             PIC 9V9999    VALUE 0,2750.
+           05  FILLER             PIC 9(05)V99 VALUE 896,00.
+       01  WS-TABELA-IRRF REDEFINES WS-TABELA-IRRF-VALORES.
+           05  WS-IRRF-FAIXA OCCURS 5 TIMES.
+               10  WS-IRRF-LIMITE            PIC 9(07)V99.
+               10  WS-IRRF-ALIQUOTA          PIC 9V9999.
+               10  WS-IRRF-PARCELA-DEDUZIR   PIC 9(05)V99.
+
+       77  WS-IR-IDX               PIC 9(02) VALUE ZEROS.
+       77  WS-IR-BASE-CALCULO      PIC S9(07)V99 VALUE ZEROS.
+       77  WS-IR-VALOR-CALCULADO   PIC S9(07)V99 VALUE ZEROS.
+
+       77  WS-CONTADOR            PIC 9(05) VALUE ZEROS.
+
+       01  WS-DATA-SISTEMA.
+           05  WS-DATA-SIS-ANO       PIC 9(04).
+           05  WS-DATA-SIS-MES       PIC 9(02).
+           05  WS-DATA-SIS-DIA       PIC 9(02).
+
+       01  WS-DATA-SISTEMA-EDICAO.
+           05  WS-DATA-EDI-DIA       PIC 9(02).
+           05  FILLER                PIC X(01) VALUE "/".
+           05  WS-DATA-EDI-MES       PIC 9(02).
+           05  FILLER                PIC X(01) VALUE "/".
+           05  WS-DATA-EDI-ANO       PIC 9(04).
+
+       01  WS-TOTAIS-RELATORIO.
+           05  WS-TOTAL-SALARIO-BRUTO    PIC 9(09)V99 VALUE ZEROS.
+           05  WS-TOTAL-DESCONTO-INSS    PIC 9(09)V99 VALUE ZEROS.
+           05  WS-TOTAL-DESCONTO-IR      PIC 9(09)V99 VALUE ZEROS.
+           05  WS-TOTAL-SALARIO-LIQUIDO  PIC 9(09)V99 VALUE ZEROS.
+           05  WS-TOTAL-FGTS             PIC 9(09)V99 VALUE ZEROS.
+
+      *****************************************************************
+      * CONTROLE DE QUEBRA DE PAGINA DO RELATORIO DE FOLHA DE         *
+      * PAGAMENTO. O CABECALHO E REIMPRESSO A CADA WS-MAX-LINHAS-     *
+      * PAGINA LINHAS DE DETALHE.                                     *
+      *****************************************************************
+       77  WS-LINHAS-PAGINA       PIC 9(03) VALUE ZEROS.
+       77  WS-MAX-LINHAS-PAGINA   PIC 9(03) VALUE 060.
+       77  WS-NUMERO-PAGINA       PIC 9(04) VALUE ZEROS.
+
+       77  WS-EOF-FUNCIONARIOS    PIC X(01) VALUE "N".
+           88  FIM-FUNCIONARIOS          VALUE "S".
+
+       77  WS-EOF-CHECKPOINT      PIC X(01) VALUE "N".
+           88  FIM-CHECKPOINT            VALUE "S".
+
+      *****************************************************************
+      * PARAMETRO DE REINICIO (RESTART) DO LOTE, INFORMADO NA LINHA DE *
+      * COMANDO. QUANDO PRESENTE, O LOTE RETOMA A PARTIR DO PONTO DE   *
+      * CONTROLE GRAVADO NA EXECUCAO ANTERIOR EM VEZ DE COMECAR DO     *
+      * PRIMEIRO REGISTRO DO ARQUIVO DE FUNCIONARIOS.                 *
+      *****************************************************************
+       77  WS-PARAMETRO-RESTART   PIC X(01) VALUE SPACES.
+           88  EXECUTAR-RESTART          VALUE "R" "r".
+
+       77  WS-ULTIMA-MATRICULA-PROCESSADA  PIC 9(06) VALUE ZEROS.
+       77  WS-STATUS-CHECKPOINT            PIC X(02) VALUE SPACES.
+
+      *****************************************************************
+      * CONTAGEM DE REGISTROS LIDOS DO ARQUIVO DE FUNCIONARIOS, USADA  *
+      * PELO REINICIO PARA PULAR NOVAMENTE OS REGISTROS JA LIDOS NA    *
+      * EXECUCAO ANTERIOR PELA POSICAO NO ARQUIVO (CONTAGEM), E NAO    *
+      * PELO VALOR DA MATRICULA - O ARQUIVO DE ENTRADA NAO E           *
+      * GARANTIDAMENTE ORDENADO POR MATRICULA.                        *
+      *****************************************************************
+       77  WS-REGISTROS-LIDOS              PIC 9(07) VALUE ZEROS.
+       77  WS-REGISTROS-LIDOS-ANTERIOR     PIC 9(07) VALUE ZEROS.
+
+      *****************************************************************
+      * VALIDACAO DOS REGISTROS DE ENTRADA. UM REGISTRO SO E CALCULADO *
+      * E SOMADO AOS TOTAIS DA FOLHA SE PASSAR POR TODAS AS CRITICAS;  *
+      * CASO CONTRARIO E GRAVADO NO RELATORIO DE EXCECOES (ARQ-        *
+      * EXCECOES) E EXCLUIDO DO LOTE.                                  *
+      *****************************************************************
+       77  WS-LIMITE-SALARIO-MAXIMO    PIC 9(07)V99 VALUE 100000,00.
+
+       77  WS-REGISTRO-VALIDO     PIC X(01) VALUE "S".
+           88  REGISTRO-VALIDO           VALUE "S".
+           88  REGISTRO-INVALIDO         VALUE "N".
+       77  WS-CAMPO-REJEICAO      PIC X(15) VALUE SPACES.
+       77  WS-MOTIVO-REJEICAO     PIC X(40) VALUE SPACES.
+       77  WS-CONTADOR-EXCECOES   PIC 9(05) VALUE ZEROS.
+
+       77  WS-MATRICULA-DUPLICADA PIC X(01) VALUE "N".
+           88  MATRICULA-DUPLICADA       VALUE "S".
+       77  WS-VAL-IDX              PIC 9(04) VALUE ZEROS.
+       77  WS-QTD-MATRICULAS       PIC 9(04) VALUE ZEROS.
+       01  WS-TABELA-MATRICULAS.
+           05  WS-MATRICULAS-PROCESSADAS PIC 9(06)
+                   OCCURS 2000 TIMES.
+
+       77  WS-STATUS-ACUMULADO    PIC X(02) VALUE SPACES.
+
+      *****************************************************************
+      * RECONCILIACAO DOS TOTAIS DO LOTE CONTRA OS TOTAIS DE CONTROLE  *
+      * INFORMADOS EM ARQ-CONTROLE. UMA DIVERGENCIA ACIMA DA           *
+      * TOLERANCIA E REPORTADA E REFLETIDA NO RETURN-CODE DO JOB.      *
+      *****************************************************************
+       77  WS-TOLERANCIA-RECONCILIACAO  PIC 9(05)V99 VALUE 10,00.
+
+       77  WS-RECONCILIACAO-OK    PIC X(01) VALUE "S".
+           88  RECONCILIACAO-OK          VALUE "S".
+           88  RECONCILIACAO-DIVERGENTE  VALUE "N".
+
+       77  WS-VARIANCIA-BRUTO      PIC S9(09)V99 VALUE ZEROS.
+       77  WS-VARIANCIA-INSS       PIC S9(09)V99 VALUE ZEROS.
+       77  WS-VARIANCIA-IR         PIC S9(09)V99 VALUE ZEROS.
+       77  WS-VARIANCIA-LIQUIDO    PIC S9(09)V99 VALUE ZEROS.
+       77  WS-STATUS-CONTROLE      PIC X(02) VALUE SPACES.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
+      *****************************************************************
+      * 0000-MAINLINE - CONTROLA A EXECUCAO DO LOTE DE FOLHA           *
+      *****************************************************************
+       0000-MAINLINE.
            DISPLAY "========================================".
            DISPLAY "   SISTEMA DE CALCULO DE SALARIO      ".
            DISPLAY "========================================".
-           
-           PERFORM INICIALIZA-DADOS.
-           PERFORM CALCULA-DESCONTOS.
-           PERFORM CALCULA-SALARIO-LIQUIDO.
-           PERFORM EXIBE-RESULTADO.
-           
+
+           PERFORM 1000-INICIALIZACAO THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESSA-FUNCIONARIO THRU 2000-EXIT
+               UNTIL FIM-FUNCIONARIOS.
+
+           PERFORM 9000-FINALIZACAO THRU 9000-EXIT.
+
            STOP RUN.
-       
-       INICIALIZA-DADOS.
-           MOVE "JOAO DA SILVA" TO WS-NOME.
-           MOVE 123456 TO WS-MATRICULA.
-           MOVE 5000.00 TO WS-SALARIO-BRUTO.
-           DISPLAY "Dados inicializados com sucesso.".
-       
-       CALCULA-DESCONTOS.
-           COMPUTE WS-DESCONTO-INSS = 
-               WS-SALARIO-BRUTO * WS-TAXA-INSS.
-           COMPUTE WS-DESCONTO-IR = 
-               WS-SALARIO-BRUTO * WS-TAXA-IR.
-           DISPLAY "Descontos calculados.".
-       
-       CALCULA-SALARIO-LIQUIDO.
-           COMPUTE WS-SALARIO-LIQUIDO = 
+
+      *****************************************************************
+      * 1000-INICIALIZACAO - ABRE ARQUIVOS E FAZ A LEITURA ANTECIPADA  *
+      *****************************************************************
+       1000-INICIALIZACAO.
+           ACCEPT WS-PARAMETRO-RESTART FROM COMMAND-LINE.
+           OPEN INPUT ARQ-FUNCIONARIOS.
+           IF EXECUTAR-RESTART
+               PERFORM 1400-LER-CHECKPOINT THRU 1400-EXIT
+               OPEN EXTEND ARQ-RELATORIO
+               OPEN EXTEND ARQ-GUIA-FGTS
+               OPEN EXTEND ARQ-CNAB
+               OPEN EXTEND ARQ-EXCECOES
+               OPEN EXTEND ARQ-CHECKPOINT
+               DISPLAY "REINICIO SOLICITADO - RETOMANDO APOS "
+                   WS-REGISTROS-LIDOS-ANTERIOR " REGISTROS LIDOS "
+                   "(ULTIMA MATRICULA PROCESSADA "
+                   WS-ULTIMA-MATRICULA-PROCESSADA ")"
+               PERFORM 1600-PULA-REGISTRO-LIDO THRU 1600-EXIT
+                   UNTIL FIM-FUNCIONARIOS
+                      OR WS-REGISTROS-LIDOS
+                         NOT < WS-REGISTROS-LIDOS-ANTERIOR
+           ELSE
+               OPEN OUTPUT ARQ-RELATORIO
+               OPEN OUTPUT ARQ-GUIA-FGTS
+               OPEN OUTPUT ARQ-CNAB
+               OPEN OUTPUT ARQ-EXCECOES
+               OPEN OUTPUT ARQ-CHECKPOINT
+           END-IF.
+           PERFORM 1500-ABRE-ACUMULADO THRU 1500-EXIT.
+           DISPLAY "Arquivo de funcionarios aberto.".
+           PERFORM 1050-CAPTURA-DATA-SISTEMA THRU 1050-EXIT.
+           PERFORM 1100-IMPRIME-CABECALHO THRU 1100-EXIT.
+           IF NOT EXECUTAR-RESTART
+               PERFORM 1200-GRAVA-CNAB-HEADER THRU 1200-EXIT
+           END-IF.
+           PERFORM 2100-LER-FUNCIONARIO THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1050-CAPTURA-DATA-SISTEMA - CAPTURA A DATA DO SISTEMA UMA UNICA*
+      *                             VEZ NO INICIO DO LOTE, PARA QUE A  *
+      *                             DATA DE GERACAO DO CNAB-HEADER E A *
+      *                             DATA DE PAGAMENTO GRAVADA EM CADA  *
+      *                             DETALHE DO CNAB SEJAM SEMPRE A     *
+      *                             MESMA DENTRO DE UMA MESMA REMESSA, *
+      *                             MESMO QUE O LOTE ATRAVESSE A       *
+      *                             MEIA-NOITE OU SEJA REINICIADO      *
+      *****************************************************************
+       1050-CAPTURA-DATA-SISTEMA.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-DATA-SIS-DIA TO WS-DATA-EDI-DIA.
+           MOVE WS-DATA-SIS-MES TO WS-DATA-EDI-MES.
+           MOVE WS-DATA-SIS-ANO TO WS-DATA-EDI-ANO.
+       1050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1400-LER-CHECKPOINT - LE O ARQUIVO DE PONTOS DE CONTROLE DA    *
+      *                       EXECUCAO ANTERIOR E RECUPERA A ULTIMA    *
+      *                       MATRICULA PROCESSADA E OS TOTAIS ATE LA  *
+      *****************************************************************
+       1400-LER-CHECKPOINT.
+           OPEN INPUT ARQ-CHECKPOINT.
+           IF WS-STATUS-CHECKPOINT NOT = "00"
+               DISPLAY "ERRO FATAL - REINICIO SOLICITADO MAS O "
+                   "ARQUIVO DE CHECKPOINT NAO FOI ENCONTRADO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 1410-LER-REGISTRO-CHECKPOINT THRU 1410-EXIT
+               UNTIL FIM-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+       1400-EXIT.
+           EXIT.
+
+       1410-LER-REGISTRO-CHECKPOINT.
+           READ ARQ-CHECKPOINT
+               AT END
+                   MOVE "S" TO WS-EOF-CHECKPOINT
+               NOT AT END
+                   MOVE CHK-ULTIMA-MATRICULA
+                       TO WS-ULTIMA-MATRICULA-PROCESSADA
+                   MOVE CHK-CONTADOR TO WS-CONTADOR
+                   MOVE CHK-TOTAL-SALARIO-BRUTO
+                       TO WS-TOTAL-SALARIO-BRUTO
+                   MOVE CHK-TOTAL-DESCONTO-INSS
+                       TO WS-TOTAL-DESCONTO-INSS
+                   MOVE CHK-TOTAL-DESCONTO-IR
+                       TO WS-TOTAL-DESCONTO-IR
+                   MOVE CHK-TOTAL-SALARIO-LIQUIDO
+                       TO WS-TOTAL-SALARIO-LIQUIDO
+                   MOVE CHK-TOTAL-FGTS TO WS-TOTAL-FGTS
+                   MOVE CHK-REGISTROS-LIDOS
+                       TO WS-REGISTROS-LIDOS-ANTERIOR
+                   MOVE CHK-CONTADOR-EXCECOES
+                       TO WS-CONTADOR-EXCECOES
+                   MOVE CHK-NUMERO-PAGINA TO WS-NUMERO-PAGINA
+           END-READ.
+       1410-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1600-PULA-REGISTRO-LIDO - RELE, NO REINICIO, UM REGISTRO JA    *
+      *                           CONSUMIDO NA EXECUCAO ANTERIOR (PELA *
+      *                           POSICAO NO ARQUIVO, CONTADA EM      *
+      *                           WS-REGISTROS-LIDOS, E NAO PELA       *
+      *                           MATRICULA) E REPETE A VALIDACAO DE   *
+      *                           2200-VALIDA-FUNCIONARIO PARA QUE A   *
+      *                           TABELA DE MATRICULAS JA VISTAS SO    *
+      *                           RECEBA AS MATRICULAS QUE TERIAM SIDO *
+      *                           REALMENTE ACEITAS NUMA EXECUCAO SEM  *
+      *                           REINICIO (E NAO AS REJEITADAS POR    *
+      *                           OUTRO MOTIVO QUE NAO A DUPLICIDADE)  *
+      *****************************************************************
+       1600-PULA-REGISTRO-LIDO.
+           PERFORM 2100-LER-FUNCIONARIO THRU 2100-EXIT.
+           IF NOT FIM-FUNCIONARIOS
+               PERFORM 2200-VALIDA-FUNCIONARIO THRU 2200-EXIT
+           END-IF.
+       1600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1500-ABRE-ACUMULADO - ABRE O MESTRE DE ACUMULADOS DO ANO EM    *
+      *                       ENTRADA/SAIDA, CRIANDO O ARQUIVO NA      *
+      *                       PRIMEIRA EXECUCAO SE AINDA NAO EXISTIR   *
+      *****************************************************************
+       1500-ABRE-ACUMULADO.
+           OPEN I-O ARQ-ACUMULADO.
+           IF WS-STATUS-ACUMULADO = "35"
+               OPEN OUTPUT ARQ-ACUMULADO
+               CLOSE ARQ-ACUMULADO
+               OPEN I-O ARQ-ACUMULADO
+           ELSE
+               IF WS-STATUS-ACUMULADO NOT = "00"
+                   DISPLAY "ERRO FATAL - FALHA AO ABRIR O ACUMULADO "
+                       "ANUAL (ARQ-ACUMULADO), FILE STATUS "
+                       WS-STATUS-ACUMULADO
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1100-IMPRIME-CABECALHO - EMITE O CABECALHO DE PAGINA DO        *
+      *                          RELATORIO DE FOLHA DE PAGAMENTO       *
+      *****************************************************************
+       1100-IMPRIME-CABECALHO.
+           ADD 1 TO WS-NUMERO-PAGINA.
+           MOVE ZEROS TO WS-LINHAS-PAGINA.
+           MOVE SPACES TO REG-REL-CAB-2.
+           MOVE "FOLHA DE PAGAMENTO"      TO REL2-EMPRESA.
+           MOVE "RELATORIO DE FOLHA DE PAGAMENTO - CALCSAL"
+               TO REL2-TITULO.
+           MOVE "DATA DE EMISSAO:" TO REL2-DATA-LIT.
+           MOVE WS-DATA-SISTEMA-EDICAO TO REL2-DATA.
+           MOVE "PAG.: "       TO REL2-PAGINA-LIT.
+           MOVE WS-NUMERO-PAGINA TO REL2-PAGINA.
+           WRITE REG-REL-CAB-2.
+
+           MOVE SPACES TO REG-REL-CAB-1.
+           WRITE REG-REL-CAB-1.
+
+           WRITE REG-REL-CAB-3.
+
+           MOVE SPACES TO REG-REL-CAB-1.
+           WRITE REG-REL-CAB-1.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1200-GRAVA-CNAB-HEADER - EMITE O REGISTRO HEADER DO ARQUIVO    *
+      *                          DE REMESSA CNAB                       *
+      *****************************************************************
+       1200-GRAVA-CNAB-HEADER.
+           MOVE SPACES TO REG-CNAB-HEADER.
+           MOVE 0 TO CNABH-TIPO-REGISTRO.
+           MOVE "REMESSA PAGAMENTO SALARIOS"   TO CNABH-LITERAL.
+           MOVE WS-DATA-SISTEMA TO CNABH-DATA-GERACAO.
+           WRITE REG-CNAB FROM REG-CNAB-HEADER.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESSA-FUNCIONARIO - CALCULA E EMITE UM FUNCIONARIO E   *
+      *                             AVANCA PARA O PROXIMO REGISTRO     *
+      *****************************************************************
+       2000-PROCESSA-FUNCIONARIO.
+           PERFORM 2200-VALIDA-FUNCIONARIO THRU 2200-EXIT.
+           IF REGISTRO-VALIDO
+               PERFORM 3000-CALCULA-DESCONTOS THRU 3000-EXIT
+               PERFORM 3500-CALCULA-SALARIO-LIQUIDO THRU 3500-EXIT
+               PERFORM 4000-EXIBE-RESULTADO THRU 4000-EXIT
+               PERFORM 5000-IMPRIME-DETALHE THRU 5000-EXIT
+               PERFORM 5500-GRAVA-FGTS THRU 5500-EXIT
+               PERFORM 5600-GRAVA-CNAB THRU 5600-EXIT
+               PERFORM 5700-ACUMULA-TOTAIS THRU 5700-EXIT
+               PERFORM 5650-ATUALIZA-ACUMULADO-ANUAL THRU 5650-EXIT
+               ADD 1 TO WS-CONTADOR
+           ELSE
+               PERFORM 2300-GRAVA-EXCECAO THRU 2300-EXIT
+               ADD 1 TO WS-CONTADOR-EXCECOES
+           END-IF.
+           PERFORM 5800-VERIFICA-CHECKPOINT THRU 5800-EXIT.
+           PERFORM 2100-LER-FUNCIONARIO THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2100-LER-FUNCIONARIO - LE O PROXIMO REGISTRO DO LOTE           *
+      *****************************************************************
+       2100-LER-FUNCIONARIO.
+           READ ARQ-FUNCIONARIOS
+               AT END
+                   MOVE "S" TO WS-EOF-FUNCIONARIOS
+               NOT AT END
+                   ADD 1 TO WS-REGISTROS-LIDOS
+                   MOVE REG-NOME          TO WS-NOME
+                   MOVE REG-MATRICULA     TO WS-MATRICULA
+                   MOVE REG-SALARIO-BRUTO TO WS-SALARIO-BRUTO
+                   MOVE REG-DEPENDENTES   TO WS-DEPENDENTES
+                   MOVE REG-BANCO         TO WS-BANCO
+                   MOVE REG-AGENCIA       TO WS-AGENCIA
+                   MOVE REG-CONTA         TO WS-CONTA
+                   MOVE REG-CONTA-DV      TO WS-CONTA-DV
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2200-VALIDA-FUNCIONARIO - CRITICA O REGISTRO LIDO ANTES DO     *
+      *                           CALCULO DOS DESCONTOS. UM REGISTRO   *
+      *                           SO PASSA SE A MATRICULA FOR VALIDA   *
+      *                           E UNICA NO LOTE E O SALARIO BRUTO    *
+      *                           FOR POSITIVO E DENTRO DO LIMITE      *
+      *****************************************************************
+       2200-VALIDA-FUNCIONARIO.
+           MOVE "S"    TO WS-REGISTRO-VALIDO.
+           MOVE SPACES TO WS-CAMPO-REJEICAO.
+           MOVE SPACES TO WS-MOTIVO-REJEICAO.
+
+           IF WS-MATRICULA = ZEROS
+               MOVE "N" TO WS-REGISTRO-VALIDO
+               MOVE "MATRICULA" TO WS-CAMPO-REJEICAO
+               MOVE "MATRICULA ZERADA OU AUSENTE" TO
+                   WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF REGISTRO-VALIDO
+               PERFORM 2210-VERIFICA-DUPLICIDADE THRU 2210-EXIT
+           END-IF.
+
+           IF REGISTRO-VALIDO AND WS-SALARIO-BRUTO = ZEROS
+               MOVE "N" TO WS-REGISTRO-VALIDO
+               MOVE "SALARIO BRUTO" TO WS-CAMPO-REJEICAO
+               MOVE "SALARIO BRUTO ZERADO" TO WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF REGISTRO-VALIDO
+                   AND WS-SALARIO-BRUTO > WS-LIMITE-SALARIO-MAXIMO
+               MOVE "N" TO WS-REGISTRO-VALIDO
+               MOVE "SALARIO BRUTO" TO WS-CAMPO-REJEICAO
+               MOVE "SALARIO BRUTO ACIMA DO LIMITE ACEITAVEL" TO
+                   WS-MOTIVO-REJEICAO
+           END-IF.
+
+           IF REGISTRO-VALIDO
+               PERFORM 2220-REGISTRA-MATRICULA THRU 2220-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2210-VERIFICA-DUPLICIDADE - CONFERE SE A MATRICULA LIDA JA FOI *
+      *                             PROCESSADA ANTES NESTE MESMO LOTE  *
+      *****************************************************************
+       2210-VERIFICA-DUPLICIDADE.
+           MOVE "N" TO WS-MATRICULA-DUPLICADA.
+           PERFORM 2211-COMPARA-MATRICULA THRU 2211-EXIT
+               VARYING WS-VAL-IDX FROM 1 BY 1
+               UNTIL WS-VAL-IDX > WS-QTD-MATRICULAS
+                  OR MATRICULA-DUPLICADA.
+           IF MATRICULA-DUPLICADA
+               MOVE "N" TO WS-REGISTRO-VALIDO
+               MOVE "MATRICULA" TO WS-CAMPO-REJEICAO
+               MOVE "MATRICULA DUPLICADA NO LOTE" TO
+                   WS-MOTIVO-REJEICAO
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+       2211-COMPARA-MATRICULA.
+           IF WS-MATRICULA = WS-MATRICULAS-PROCESSADAS (WS-VAL-IDX)
+               MOVE "S" TO WS-MATRICULA-DUPLICADA
+           END-IF.
+       2211-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2220-REGISTRA-MATRICULA - ACRESCENTA A MATRICULA VALIDADA NA   *
+      *                           TABELA DE MATRICULAS JA PROCESSADAS  *
+      *****************************************************************
+       2220-REGISTRA-MATRICULA.
+           IF WS-QTD-MATRICULAS < 2000
+               ADD 1 TO WS-QTD-MATRICULAS
+               MOVE WS-MATRICULA TO
+                   WS-MATRICULAS-PROCESSADAS (WS-QTD-MATRICULAS)
+           ELSE
+               DISPLAY "ERRO FATAL - CAPACIDADE DA TABELA DE CONTROLE "
+                   "DE MATRICULAS (2000) EXCEDIDA - LOTE ABORTADO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       2220-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2300-GRAVA-EXCECAO - EMITE UM REGISTRO NO RELATORIO DE         *
+      *                      EXCECOES PARA UM FUNCIONARIO REJEITADO    *
+      *****************************************************************
+       2300-GRAVA-EXCECAO.
+           MOVE SPACES              TO REG-EXCECAO.
+           MOVE WS-MATRICULA        TO EXC-MATRICULA.
+           MOVE WS-CAMPO-REJEICAO   TO EXC-CAMPO.
+           MOVE WS-MOTIVO-REJEICAO  TO EXC-MOTIVO.
+           WRITE REG-EXCECAO.
+       2300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-CALCULA-DESCONTOS - APURA INSS E IR DO FUNCIONARIO        *
+      *****************************************************************
+       3000-CALCULA-DESCONTOS.
+           PERFORM 3100-CALCULA-INSS THRU 3100-EXIT.
+           PERFORM 3200-CALCULA-IR THRU 3200-EXIT.
+           PERFORM 3300-CALCULA-FGTS THRU 3300-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3100-CALCULA-INSS - APLICA A TABELA PROGRESSIVA DE INSS        *
+      *                     FAIXA A FAIXA SOBRE O SALARIO BRUTO        *
+      *****************************************************************
+       3100-CALCULA-INSS.
+           MOVE ZEROS TO WS-DESCONTO-INSS.
+           MOVE ZEROS TO WS-INSS-LIMITE-ANT.
+           MOVE ZEROS TO WS-INSS-IDX.
+           PERFORM 3110-APURA-FAIXA-INSS THRU 3110-EXIT
+               VARYING WS-INSS-IDX FROM 1 BY 1
+               UNTIL WS-INSS-IDX > 4.
+       3100-EXIT.
+           EXIT.
+
+       3110-APURA-FAIXA-INSS.
+           IF WS-SALARIO-BRUTO > WS-INSS-LIMITE-ANT
+               IF WS-SALARIO-BRUTO < WS-INSS-LIMITE (WS-INSS-IDX)
+                   MOVE WS-SALARIO-BRUTO TO WS-INSS-FAIXA-SUPERIOR
+               ELSE
+                   MOVE WS-INSS-LIMITE (WS-INSS-IDX)
+                       TO WS-INSS-FAIXA-SUPERIOR
+               END-IF
+               COMPUTE WS-INSS-BASE-FAIXA =
+                   WS-INSS-FAIXA-SUPERIOR - WS-INSS-LIMITE-ANT
+               COMPUTE WS-DESCONTO-INSS =
+                   WS-DESCONTO-INSS +
+                   (WS-INSS-BASE-FAIXA * WS-INSS-ALIQUOTA (WS-INSS-IDX))
+           END-IF.
+           MOVE WS-INSS-LIMITE (WS-INSS-IDX) TO WS-INSS-LIMITE-ANT.
+       3110-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3200-CALCULA-IR - APLICA A TABELA PROGRESSIVA DO IRRF SOBRE A  *
+      *                   BASE DE CALCULO (BRUTO - INSS - DEPENDENTES) *
+      *****************************************************************
+       3200-CALCULA-IR.
+           COMPUTE WS-IR-BASE-CALCULO =
+               WS-SALARIO-BRUTO - WS-DESCONTO-INSS
+               - (WS-DEPENDENTES * WS-VALOR-DEPENDENTE).
+           IF WS-IR-BASE-CALCULO < ZEROS
+               MOVE ZEROS TO WS-IR-BASE-CALCULO
+           END-IF.
+
+           MOVE 1 TO WS-IR-IDX.
+           PERFORM 3210-AVANCA-FAIXA-IR THRU 3210-EXIT
+               UNTIL WS-IR-BASE-CALCULO NOT > WS-IRRF-LIMITE (WS-IR-IDX)
+                  OR WS-IR-IDX = 5.
+
+           COMPUTE WS-IR-VALOR-CALCULADO =
+               (WS-IR-BASE-CALCULO * WS-IRRF-ALIQUOTA (WS-IR-IDX))
+               - WS-IRRF-PARCELA-DEDUZIR (WS-IR-IDX).
+           IF WS-IR-VALOR-CALCULADO < ZEROS
+               MOVE ZEROS TO WS-DESCONTO-IR
+           ELSE
+               MOVE WS-IR-VALOR-CALCULADO TO WS-DESCONTO-IR
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+       3210-AVANCA-FAIXA-IR.
+           ADD 1 TO WS-IR-IDX.
+       3210-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3300-CALCULA-FGTS - APURA O DEPOSITO DE FGTS (8% DO BRUTO),    *
+      *                     ENCARGO DO EMPREGADOR, SEM DESCONTO DO     *
+      *                     SALARIO LIQUIDO DO FUNCIONARIO             *
+      *****************************************************************
+       3300-CALCULA-FGTS.
+           COMPUTE WS-FGTS = WS-SALARIO-BRUTO * WS-TAXA-FGTS.
+       3300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3500-CALCULA-SALARIO-LIQUIDO - APURA O LIQUIDO A PAGAR         *
+      *****************************************************************
+       3500-CALCULA-SALARIO-LIQUIDO.
+           COMPUTE WS-SALARIO-LIQUIDO =
                WS-SALARIO-BRUTO - WS-DESCONTO-INSS - WS-DESCONTO-IR.
-       
-       EXIBE-RESULTADO.
+       3500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4000-EXIBE-RESULTADO - IMPRIME O RESULTADO DO FUNCIONARIO      *
+      *****************************************************************
+       4000-EXIBE-RESULTADO.
            DISPLAY " ".
            DISPLAY "FUNCIONARIO: " WS-NOME.
            DISPLAY "MATRICULA: " WS-MATRICULA.
+           DISPLAY "DEPENDENTES: " WS-DEPENDENTES.
            DISPLAY "SALARIO BRUTO: R$ " WS-SALARIO-BRUTO.
            DISPLAY "DESCONTO INSS: R$ " WS-DESCONTO-INSS.
            DISPLAY "DESCONTO IR: R$ " WS-DESCONTO-IR.
            DISPLAY "SALARIO LIQUIDO: R$ " WS-SALARIO-LIQUIDO.
            DISPLAY " ".
-```
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5000-IMPRIME-DETALHE - EMITE A LINHA DE DETALHE DO FUNCIONARIO *
+      *                        NO RELATORIO DE FOLHA DE PAGAMENTO      *
+      *****************************************************************
+       5000-IMPRIME-DETALHE.
+           MOVE SPACES TO REG-REL-DET.
+           MOVE WS-MATRICULA       TO DET-MATRICULA.
+           MOVE WS-NOME            TO DET-NOME.
+           MOVE WS-SALARIO-BRUTO   TO DET-SALARIO-BRUTO.
+           MOVE WS-DESCONTO-INSS   TO DET-DESCONTO-INSS.
+           MOVE WS-DESCONTO-IR     TO DET-DESCONTO-IR.
+           MOVE WS-SALARIO-LIQUIDO TO DET-SALARIO-LIQUIDO.
+           WRITE REG-REL-DET.
+           ADD 1 TO WS-LINHAS-PAGINA.
+           PERFORM 5050-VERIFICA-QUEBRA-PAGINA THRU 5050-EXIT.
+       5000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5050-VERIFICA-QUEBRA-PAGINA - REIMPRIME O CABECALHO QUANDO A   *
+      *                               PAGINA ATINGE O LIMITE DE LINHAS *
+      *****************************************************************
+       5050-VERIFICA-QUEBRA-PAGINA.
+           IF WS-LINHAS-PAGINA NOT < WS-MAX-LINHAS-PAGINA
+               PERFORM 1100-IMPRIME-CABECALHO THRU 1100-EXIT
+           END-IF.
+       5050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5500-GRAVA-FGTS - EMITE O REGISTRO DO FUNCIONARIO NA GUIA      *
+      *                   MENSAL DE FGTS                               *
+      *****************************************************************
+       5500-GRAVA-FGTS.
+           MOVE SPACES TO REG-GUIA-FGTS.
+           MOVE WS-MATRICULA TO FGTS-MATRICULA.
+           MOVE WS-NOME      TO FGTS-NOME.
+           MOVE WS-FGTS      TO FGTS-VALOR.
+           WRITE REG-GUIA-FGTS.
+       5500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5600-GRAVA-CNAB - EMITE O REGISTRO DETALHE DO FUNCIONARIO NO   *
+      *                   ARQUIVO DE REMESSA CNAB                      *
+      *****************************************************************
+       5600-GRAVA-CNAB.
+           MOVE SPACES TO REG-CNAB-DETALHE.
+           MOVE 1                  TO CNABD-TIPO-REGISTRO.
+           MOVE WS-BANCO            TO CNABD-BANCO.
+           MOVE WS-AGENCIA          TO CNABD-AGENCIA.
+           MOVE WS-CONTA            TO CNABD-CONTA.
+           MOVE WS-CONTA-DV         TO CNABD-CONTA-DV.
+           MOVE WS-MATRICULA        TO CNABD-MATRICULA.
+           MOVE WS-NOME             TO CNABD-NOME.
+           MOVE WS-SALARIO-LIQUIDO  TO CNABD-VALOR.
+           MOVE WS-DATA-SISTEMA     TO CNABD-DATA-PAGAMENTO.
+           WRITE REG-CNAB FROM REG-CNAB-DETALHE.
+       5600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5650-ATUALIZA-ACUMULADO-ANUAL - LE O REGISTRO DO ACUMULADO DO  *
+      *                                 ANO PELA MATRICULA E SOMA O    *
+      *                                 BRUTO E O IR DESTE MES, OU     *
+      *                                 CRIA O REGISTRO SE FOR O       *
+      *                                 PRIMEIRO MES DO FUNCIONARIO    *
+      *****************************************************************
+       5650-ATUALIZA-ACUMULADO-ANUAL.
+           MOVE WS-MATRICULA TO ACM-MATRICULA.
+           READ ARQ-ACUMULADO
+               INVALID KEY
+                   PERFORM 5651-CRIA-ACUMULADO THRU 5651-EXIT
+               NOT INVALID KEY
+                   PERFORM 5652-SOMA-ACUMULADO THRU 5652-EXIT
+           END-READ.
+       5650-EXIT.
+           EXIT.
+
+       5651-CRIA-ACUMULADO.
+           MOVE WS-NOME            TO ACM-NOME.
+           MOVE WS-SALARIO-BRUTO   TO ACM-TOTAL-BRUTO-ANO.
+           MOVE WS-DESCONTO-IR     TO ACM-TOTAL-IR-ANO.
+           MOVE 1                  TO ACM-MESES-PROCESSADOS.
+           WRITE REG-ACUMULADO.
+       5651-EXIT.
+           EXIT.
+
+       5652-SOMA-ACUMULADO.
+           MOVE WS-NOME TO ACM-NOME.
+           ADD WS-SALARIO-BRUTO TO ACM-TOTAL-BRUTO-ANO.
+           ADD WS-DESCONTO-IR   TO ACM-TOTAL-IR-ANO.
+           ADD 1                TO ACM-MESES-PROCESSADOS.
+           REWRITE REG-ACUMULADO.
+       5652-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5700-ACUMULA-TOTAIS - ACUMULA OS TOTAIS GERAIS DO LOTE         *
+      *****************************************************************
+       5700-ACUMULA-TOTAIS.
+           ADD WS-SALARIO-BRUTO   TO WS-TOTAL-SALARIO-BRUTO.
+           ADD WS-DESCONTO-INSS   TO WS-TOTAL-DESCONTO-INSS.
+           ADD WS-DESCONTO-IR     TO WS-TOTAL-DESCONTO-IR.
+           ADD WS-SALARIO-LIQUIDO TO WS-TOTAL-SALARIO-LIQUIDO.
+           ADD WS-FGTS            TO WS-TOTAL-FGTS.
+       5700-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5800-VERIFICA-CHECKPOINT - GRAVA UM PONTO DE CONTROLE APOS     *
+      *                            CADA FUNCIONARIO PROCESSADO, PARA   *
+      *                            QUE UM REINICIO NUNCA REPROCESSE UM *
+      *                            FUNCIONARIO CUJO PAGAMENTO (CNAB),  *
+      *                            GUIA DE FGTS OU ACUMULADO ANUAL JA  *
+      *                            TENHAM SIDO GRAVADOS                *
+      *****************************************************************
+       5800-VERIFICA-CHECKPOINT.
+           PERFORM 6000-GRAVA-CHECKPOINT THRU 6000-EXIT.
+       5800-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 6000-GRAVA-CHECKPOINT - EMITE O REGISTRO DE PONTO DE CONTROLE  *
+      *                         COM A ULTIMA MATRICULA PROCESSADA E OS *
+      *                         TOTAIS ACUMULADOS ATE O MOMENTO        *
+      *****************************************************************
+       6000-GRAVA-CHECKPOINT.
+           MOVE SPACES TO REG-CHECKPOINT.
+           MOVE WS-MATRICULA             TO CHK-ULTIMA-MATRICULA.
+           MOVE WS-CONTADOR               TO CHK-CONTADOR.
+           MOVE WS-TOTAL-SALARIO-BRUTO    TO CHK-TOTAL-SALARIO-BRUTO.
+           MOVE WS-TOTAL-DESCONTO-INSS    TO CHK-TOTAL-DESCONTO-INSS.
+           MOVE WS-TOTAL-DESCONTO-IR      TO CHK-TOTAL-DESCONTO-IR.
+           MOVE WS-TOTAL-SALARIO-LIQUIDO  TO CHK-TOTAL-SALARIO-LIQUIDO.
+           MOVE WS-TOTAL-FGTS             TO CHK-TOTAL-FGTS.
+           MOVE WS-REGISTROS-LIDOS        TO CHK-REGISTROS-LIDOS.
+           MOVE WS-CONTADOR-EXCECOES      TO CHK-CONTADOR-EXCECOES.
+           MOVE WS-NUMERO-PAGINA          TO CHK-NUMERO-PAGINA.
+           WRITE REG-CHECKPOINT.
+       6000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9000-FINALIZACAO - IMPRIME OS TOTAIS GERAIS, FECHA OS ARQUIVOS *
+      *                    E EMITE O TOTAL DO LOTE NO CONSOLE          *
+      *****************************************************************
+       9000-FINALIZACAO.
+           MOVE SPACES TO REG-REL-TOT.
+           MOVE WS-TOTAL-SALARIO-BRUTO   TO TOT-SALARIO-BRUTO.
+           MOVE WS-TOTAL-DESCONTO-INSS   TO TOT-DESCONTO-INSS.
+           MOVE WS-TOTAL-DESCONTO-IR     TO TOT-DESCONTO-IR.
+           MOVE WS-TOTAL-SALARIO-LIQUIDO TO TOT-SALARIO-LIQUIDO.
+           WRITE REG-REL-TOT.
+
+           MOVE SPACES TO REG-GUIA-FGTS-TOTAL.
+           MOVE "TOTAL DO LOTE DE FGTS" TO GFTT-LITERAL.
+           MOVE WS-TOTAL-FGTS TO GFTT-VALOR-TOTAL.
+           WRITE REG-GUIA-FGTS-TOTAL.
+
+           MOVE SPACES TO REG-CNAB-TRAILER.
+           MOVE 9                        TO CNABT-TIPO-REGISTRO.
+           MOVE WS-CONTADOR               TO CNABT-QTD-REGISTROS.
+           MOVE WS-TOTAL-SALARIO-LIQUIDO  TO CNABT-VALOR-TOTAL.
+           WRITE REG-CNAB FROM REG-CNAB-TRAILER.
+
+           PERFORM 6000-GRAVA-CHECKPOINT THRU 6000-EXIT.
+
+           MOVE SPACES TO REG-EXCECAO-TOTAL.
+           MOVE "TOTAL"              TO EXCT-LITERAL.
+           MOVE WS-CONTADOR-EXCECOES TO EXCT-QTD-REJEITADOS.
+           WRITE REG-EXCECAO-TOTAL.
+
+           PERFORM 9100-RECONCILIA-TOTAIS THRU 9100-EXIT.
+
+           CLOSE ARQ-FUNCIONARIOS.
+           CLOSE ARQ-RELATORIO.
+           CLOSE ARQ-GUIA-FGTS.
+           CLOSE ARQ-CNAB.
+           CLOSE ARQ-CHECKPOINT.
+           CLOSE ARQ-EXCECOES.
+           CLOSE ARQ-ACUMULADO.
+           DISPLAY "========================================".
+           DISPLAY "TOTAL DE FUNCIONARIOS PROCESSADOS: " WS-CONTADOR.
+           DISPLAY "TOTAL DE REGISTROS REJEITADOS:      "
+               WS-CONTADOR-EXCECOES.
+           DISPLAY "========================================".
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9100-RECONCILIA-TOTAIS - COMPARA OS TOTAIS APURADOS NO LOTE    *
+      *                          COM OS TOTAIS DE CONTROLE INFORMADOS  *
+      *                          EM ARQ-CONTROLE, QUANDO DISPONIVEL    *
+      *****************************************************************
+       9100-RECONCILIA-TOTAIS.
+           OPEN INPUT ARQ-CONTROLE.
+           IF WS-STATUS-CONTROLE = "35"
+               DISPLAY "TOTAIS DE CONTROLE NAO INFORMADOS - "
+                   "RECONCILIACAO NAO EXECUTADA"
+           ELSE
+               IF WS-STATUS-CONTROLE NOT = "00"
+                   DISPLAY "ERRO FATAL - FALHA AO ABRIR OS TOTAIS DE "
+                       "CONTROLE (ARQ-CONTROLE), FILE STATUS "
+                       WS-STATUS-CONTROLE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               READ ARQ-CONTROLE
+                   AT END
+                       DISPLAY "TOTAIS DE CONTROLE NAO INFORMADOS - "
+                           "RECONCILIACAO NAO EXECUTADA"
+                   NOT AT END
+                       PERFORM 9110-COMPARA-TOTAIS THRU 9110-EXIT
+               END-READ
+               CLOSE ARQ-CONTROLE
+           END-IF.
+       9100-EXIT.
+           EXIT.
+
+       9110-COMPARA-TOTAIS.
+           COMPUTE WS-VARIANCIA-BRUTO =
+               WS-TOTAL-SALARIO-BRUTO - CTL-TOTAL-SALARIO-BRUTO.
+           COMPUTE WS-VARIANCIA-INSS =
+               WS-TOTAL-DESCONTO-INSS - CTL-TOTAL-DESCONTO-INSS.
+           COMPUTE WS-VARIANCIA-IR =
+               WS-TOTAL-DESCONTO-IR - CTL-TOTAL-DESCONTO-IR.
+           COMPUTE WS-VARIANCIA-LIQUIDO =
+               WS-TOTAL-SALARIO-LIQUIDO - CTL-TOTAL-SALARIO-LIQUIDO.
+
+           IF WS-VARIANCIA-BRUTO < ZEROS
+               MULTIPLY -1 BY WS-VARIANCIA-BRUTO
+           END-IF.
+           IF WS-VARIANCIA-INSS < ZEROS
+               MULTIPLY -1 BY WS-VARIANCIA-INSS
+           END-IF.
+           IF WS-VARIANCIA-IR < ZEROS
+               MULTIPLY -1 BY WS-VARIANCIA-IR
+           END-IF.
+           IF WS-VARIANCIA-LIQUIDO < ZEROS
+               MULTIPLY -1 BY WS-VARIANCIA-LIQUIDO
+           END-IF.
 
-## Como Usar
+           MOVE "S" TO WS-RECONCILIACAO-OK.
+           IF WS-VARIANCIA-BRUTO > WS-TOLERANCIA-RECONCILIACAO
+               MOVE "N" TO WS-RECONCILIACAO-OK
+           END-IF.
+           IF WS-VARIANCIA-INSS > WS-TOLERANCIA-RECONCILIACAO
+               MOVE "N" TO WS-RECONCILIACAO-OK
+           END-IF.
+           IF WS-VARIANCIA-IR > WS-TOLERANCIA-RECONCILIACAO
+               MOVE "N" TO WS-RECONCILIACAO-OK
+           END-IF.
+           IF WS-VARIANCIA-LIQUIDO > WS-TOLERANCIA-RECONCILIACAO
+               MOVE "N" TO WS-RECONCILIACAO-OK
+           END-IF.
 
-1. **Crie a pasta:**
-```
-   C:\cobol-test\
\ No newline at end of file
+           IF RECONCILIACAO-OK
+               DISPLAY "RECONCILIACAO DE TOTAIS: OK - DENTRO DA "
+                   "TOLERANCIA"
+           ELSE
+               DISPLAY "RECONCILIACAO DE TOTAIS: DIVERGENTE - "
+                   "VERIFICAR O LOTE CONTRA OS TOTAIS DE CONTROLE"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       9110-EXIT.
+           EXIT.
